@@ -0,0 +1,316 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:June 21, 2023
+      * Purpose: Maintain the car master file (CARMAST.DAT), an indexed
+      *          file keyed on CAR-MODEL, through a simple menu of
+      *          Add / Change / Delete / Inquire functions. Replaces
+      *          hand-editing the CARFILE.TXT flat file to fix a single
+      *          record. CARFILE.TXT itself remains the line-sequential
+      *          extract the batch listing/report programs read.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-06-21  HF  Initial version.
+      *   2023-06-28  HF  Added CARFILE-AUDIT trail - every Add/Change/
+      *                   Delete now appends one row per changed field
+      *                   (old value, new value, timestamp, userid).
+      *   2023-08-02  HF  Added L = LOOKUP/UPDATE menu option - a single
+      *                   pseudo-conversational screen that displays a
+      *                   car record by CAR-MODEL and offers an
+      *                   immediate OWNER-NAME update, so checking one
+      *                   vehicle no longer requires a full batch run.
+      *   2023-08-09  HF  Dropped WS-FILE-STATUS and its 88-levels -
+      *                   every I/O outcome on CAR-MASTER-FILE is
+      *                   already branched on INVALID KEY/NOT INVALID
+      *                   KEY, so the FILE STATUS clause was wired up
+      *                   but never once tested.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3MNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-MASTER-FILE
+               ASSIGN TO "..\CARMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAR-MODEL IN CAR-MASTER-RECORD.
+           SELECT CARFILE-AUDIT
+               ASSIGN TO "..\CARAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-MASTER-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==CAR-MASTER-RECORD==.
+
+       FD CARFILE-AUDIT.
+           COPY CARAUD REPLACING ==:REC-NAME:== BY
+               ==CARFILE-AUDIT-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 WS-DONE-SW                PIC X VALUE "N".
+               88 ALL-DONE               VALUE "Y".
+           05 WS-MENU-CHOICE             PIC X VALUE SPACE.
+               88 ADD-REQUESTED          VALUE "A" "a".
+               88 CHANGE-REQUESTED       VALUE "C" "c".
+               88 DELETE-REQUESTED       VALUE "D" "d".
+               88 INQUIRE-REQUESTED      VALUE "I" "i".
+               88 LOOKUP-REQUESTED       VALUE "L" "l".
+               88 QUIT-REQUESTED         VALUE "Q" "q".
+
+       01  WS-UPDATE-RESPONSE            PIC X VALUE SPACE.
+           88 UPDATE-CONFIRMED           VALUE "Y" "y".
+
+       01  WS-KEY-ENTRY                  PIC X(15) VALUE SPACES.
+
+       01  WS-MAINT-FIELDS.
+           05 WS-ENGINE-ENTRY            PIC X(25) VALUE SPACES.
+           05 WS-TOWING-CAPACITY-ENTRY   PIC 9(8)  VALUE ZERO.
+           05 WS-OWNER-NAME-ENTRY        PIC X(30) VALUE SPACES.
+
+       01  WS-SAVED-FIELDS.
+           05 WS-SAVE-ENGINE             PIC X(25) VALUE SPACES.
+           05 WS-SAVE-TOWING-CAPACITY    PIC 9(8)  VALUE ZERO.
+           05 WS-SAVE-OWNER-NAME         PIC X(30) VALUE SPACES.
+
+       01  WS-USERID                     PIC X(8)  VALUE SPACES.
+
+       01  WS-AUDIT-FIELDS.
+           05 WS-AUD-FIELD-NAME          PIC X(15) VALUE SPACES.
+           05 WS-AUD-OLD-VALUE           PIC X(30) VALUE SPACES.
+           05 WS-AUD-NEW-VALUE           PIC X(30) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-MAINTAIN-CAR-FILE.
+           PERFORM 200-INITIALIZE-MAINTENANCE.
+           PERFORM 210-PROCESS-MENU-SELECTION UNTIL ALL-DONE.
+           PERFORM 290-TERMINATE-MAINTENANCE.
+           STOP RUN.
+
+       200-INITIALIZE-MAINTENANCE.
+           OPEN I-O CAR-MASTER-FILE.
+           OPEN EXTEND CARFILE-AUDIT.
+           ACCEPT WS-USERID FROM ENVIRONMENT "USER".
+
+       210-PROCESS-MENU-SELECTION.
+           PERFORM 211-DISPLAY-MENU.
+           PERFORM 212-ACCEPT-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN ADD-REQUESTED
+                   PERFORM 300-ADD-CAR-RECORD
+               WHEN CHANGE-REQUESTED
+                   PERFORM 400-CHANGE-CAR-RECORD
+               WHEN DELETE-REQUESTED
+                   PERFORM 500-DELETE-CAR-RECORD
+               WHEN INQUIRE-REQUESTED
+                   PERFORM 600-INQUIRE-CAR-RECORD
+               WHEN LOOKUP-REQUESTED
+                   PERFORM 700-LOOKUP-AND-UPDATE-CAR-RECORD
+               WHEN QUIT-REQUESTED
+                   MOVE "Y" TO WS-DONE-SW
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - TRY AGAIN"
+           END-EVALUATE.
+
+       211-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "----- CAR MASTER FILE MAINTENANCE -----".
+           DISPLAY "  A = ADD A CAR RECORD".
+           DISPLAY "  C = CHANGE A CAR RECORD".
+           DISPLAY "  D = DELETE A CAR RECORD".
+           DISPLAY "  I = INQUIRE ON A CAR RECORD".
+           DISPLAY "  L = LOOKUP A CAR RECORD AND UPDATE OWNER ON THE"
+                   " SPOT".
+           DISPLAY "  Q = QUIT".
+
+       212-ACCEPT-MENU-CHOICE.
+           DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+
+       290-TERMINATE-MAINTENANCE.
+           CLOSE CAR-MASTER-FILE CARFILE-AUDIT.
+
+       300-ADD-CAR-RECORD.
+           PERFORM 301-ACCEPT-CAR-MODEL.
+           PERFORM 302-ACCEPT-MAINT-FIELDS.
+           MOVE WS-KEY-ENTRY            TO CAR-MODEL.
+           MOVE WS-ENGINE-ENTRY         TO ENGINE.
+           MOVE WS-TOWING-CAPACITY-ENTRY TO TOWING-CAPACITY.
+           MOVE WS-OWNER-NAME-ENTRY     TO OWNER-NAME.
+           WRITE CAR-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "CAR MODEL ALREADY ON FILE - NOT ADDED"
+               NOT INVALID KEY
+                   DISPLAY "CAR MODEL " WS-KEY-ENTRY " ADDED"
+                   PERFORM 910-AUDIT-ADD
+           END-WRITE.
+
+       301-ACCEPT-CAR-MODEL.
+           DISPLAY "ENTER CAR MODEL: " WITH NO ADVANCING.
+           ACCEPT WS-KEY-ENTRY FROM CONSOLE.
+
+       302-ACCEPT-MAINT-FIELDS.
+           DISPLAY "ENTER ENGINE: " WITH NO ADVANCING.
+           ACCEPT WS-ENGINE-ENTRY FROM CONSOLE.
+           DISPLAY "ENTER TOWING CAPACITY: " WITH NO ADVANCING.
+           ACCEPT WS-TOWING-CAPACITY-ENTRY FROM CONSOLE.
+           DISPLAY "ENTER OWNER NAME: " WITH NO ADVANCING.
+           ACCEPT WS-OWNER-NAME-ENTRY FROM CONSOLE.
+
+       400-CHANGE-CAR-RECORD.
+           PERFORM 301-ACCEPT-CAR-MODEL.
+           MOVE WS-KEY-ENTRY TO CAR-MODEL.
+           READ CAR-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CAR MODEL NOT ON FILE - NOT CHANGED"
+               NOT INVALID KEY
+                   PERFORM 401-CHANGE-CAR-FIELDS
+           END-READ.
+
+       401-CHANGE-CAR-FIELDS.
+           MOVE ENGINE             TO WS-SAVE-ENGINE.
+           MOVE TOWING-CAPACITY    TO WS-SAVE-TOWING-CAPACITY.
+           MOVE OWNER-NAME         TO WS-SAVE-OWNER-NAME.
+           PERFORM 302-ACCEPT-MAINT-FIELDS.
+           MOVE WS-ENGINE-ENTRY          TO ENGINE.
+           MOVE WS-TOWING-CAPACITY-ENTRY TO TOWING-CAPACITY.
+           MOVE WS-OWNER-NAME-ENTRY      TO OWNER-NAME.
+           REWRITE CAR-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE FAILED - RECORD NOT CHANGED"
+               NOT INVALID KEY
+                   DISPLAY "CAR MODEL " WS-KEY-ENTRY " CHANGED"
+                   PERFORM 920-AUDIT-CHANGE
+           END-REWRITE.
+
+       500-DELETE-CAR-RECORD.
+           PERFORM 301-ACCEPT-CAR-MODEL.
+           MOVE WS-KEY-ENTRY TO CAR-MODEL.
+           READ CAR-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CAR MODEL NOT ON FILE - NOT DELETED"
+               NOT INVALID KEY
+                   DELETE CAR-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED"
+                       NOT INVALID KEY
+                           DISPLAY "CAR MODEL " WS-KEY-ENTRY " DELETED"
+                           PERFORM 930-AUDIT-DELETE
+                   END-DELETE
+           END-READ.
+
+       600-INQUIRE-CAR-RECORD.
+           PERFORM 301-ACCEPT-CAR-MODEL.
+           MOVE WS-KEY-ENTRY TO CAR-MODEL.
+           READ CAR-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CAR MODEL NOT ON FILE"
+               NOT INVALID KEY
+                   DISPLAY "MODEL : " CAR-MODEL
+                   DISPLAY "ENGINE: " ENGINE
+                   DISPLAY "TOWING: " TOWING-CAPACITY
+                   DISPLAY "OWNER : " OWNER-NAME
+           END-READ.
+
+       700-LOOKUP-AND-UPDATE-CAR-RECORD.
+           PERFORM 301-ACCEPT-CAR-MODEL.
+           MOVE WS-KEY-ENTRY TO CAR-MODEL.
+           READ CAR-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "CAR MODEL NOT ON FILE"
+               NOT INVALID KEY
+                   PERFORM 701-DISPLAY-CAR-AND-PROMPT
+           END-READ.
+
+       701-DISPLAY-CAR-AND-PROMPT.
+           DISPLAY "MODEL : " CAR-MODEL.
+           DISPLAY "ENGINE: " ENGINE.
+           DISPLAY "TOWING: " TOWING-CAPACITY.
+           DISPLAY "OWNER : " OWNER-NAME.
+           DISPLAY "UPDATE OWNER NAME? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-UPDATE-RESPONSE FROM CONSOLE.
+           IF UPDATE-CONFIRMED
+               PERFORM 702-UPDATE-OWNER-NAME-NOW
+           END-IF.
+
+       702-UPDATE-OWNER-NAME-NOW.
+           MOVE OWNER-NAME TO WS-SAVE-OWNER-NAME.
+           DISPLAY "ENTER NEW OWNER NAME: " WITH NO ADVANCING.
+           ACCEPT WS-OWNER-NAME-ENTRY FROM CONSOLE.
+           MOVE WS-OWNER-NAME-ENTRY TO OWNER-NAME.
+           REWRITE CAR-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "UPDATE FAILED - OWNER NAME NOT CHANGED"
+               NOT INVALID KEY
+                   DISPLAY "OWNER NAME UPDATED"
+                   MOVE "OWNER-NAME"      TO WS-AUD-FIELD-NAME
+                   MOVE WS-SAVE-OWNER-NAME TO WS-AUD-OLD-VALUE
+                   MOVE OWNER-NAME         TO WS-AUD-NEW-VALUE
+                   PERFORM 900-WRITE-AUDIT-ROW
+           END-REWRITE.
+
+       900-WRITE-AUDIT-ROW.
+           MOVE WS-KEY-ENTRY       TO AUD-CAR-MODEL.
+           MOVE WS-AUD-FIELD-NAME  TO AUD-FIELD-NAME.
+           MOVE WS-AUD-OLD-VALUE   TO AUD-OLD-VALUE.
+           MOVE WS-AUD-NEW-VALUE   TO AUD-NEW-VALUE.
+           ACCEPT AUD-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-TIME FROM TIME.
+           MOVE WS-USERID          TO AUD-USERID.
+           WRITE CARFILE-AUDIT-RECORD.
+
+       910-AUDIT-ADD.
+           MOVE "ENGINE"           TO WS-AUD-FIELD-NAME.
+           MOVE SPACES             TO WS-AUD-OLD-VALUE.
+           MOVE WS-ENGINE-ENTRY    TO WS-AUD-NEW-VALUE.
+           PERFORM 900-WRITE-AUDIT-ROW.
+           MOVE "TOWING-CAPACITY"  TO WS-AUD-FIELD-NAME.
+           MOVE SPACES             TO WS-AUD-OLD-VALUE.
+           MOVE WS-TOWING-CAPACITY-ENTRY TO WS-AUD-NEW-VALUE.
+           PERFORM 900-WRITE-AUDIT-ROW.
+           MOVE "OWNER-NAME"       TO WS-AUD-FIELD-NAME.
+           MOVE SPACES             TO WS-AUD-OLD-VALUE.
+           MOVE WS-OWNER-NAME-ENTRY TO WS-AUD-NEW-VALUE.
+           PERFORM 900-WRITE-AUDIT-ROW.
+
+       920-AUDIT-CHANGE.
+           IF WS-SAVE-ENGINE NOT EQUAL TO ENGINE
+               MOVE "ENGINE"        TO WS-AUD-FIELD-NAME
+               MOVE WS-SAVE-ENGINE  TO WS-AUD-OLD-VALUE
+               MOVE ENGINE          TO WS-AUD-NEW-VALUE
+               PERFORM 900-WRITE-AUDIT-ROW
+           END-IF.
+           IF WS-SAVE-TOWING-CAPACITY NOT EQUAL TO TOWING-CAPACITY
+               MOVE "TOWING-CAPACITY"      TO WS-AUD-FIELD-NAME
+               MOVE WS-SAVE-TOWING-CAPACITY TO WS-AUD-OLD-VALUE
+               MOVE TOWING-CAPACITY         TO WS-AUD-NEW-VALUE
+               PERFORM 900-WRITE-AUDIT-ROW
+           END-IF.
+           IF WS-SAVE-OWNER-NAME NOT EQUAL TO OWNER-NAME
+               MOVE "OWNER-NAME"      TO WS-AUD-FIELD-NAME
+               MOVE WS-SAVE-OWNER-NAME TO WS-AUD-OLD-VALUE
+               MOVE OWNER-NAME         TO WS-AUD-NEW-VALUE
+               PERFORM 900-WRITE-AUDIT-ROW
+           END-IF.
+
+       930-AUDIT-DELETE.
+           MOVE "ENGINE"           TO WS-AUD-FIELD-NAME.
+           MOVE ENGINE              TO WS-AUD-OLD-VALUE.
+           MOVE SPACES              TO WS-AUD-NEW-VALUE.
+           PERFORM 900-WRITE-AUDIT-ROW.
+           MOVE "TOWING-CAPACITY"  TO WS-AUD-FIELD-NAME.
+           MOVE TOWING-CAPACITY     TO WS-AUD-OLD-VALUE.
+           MOVE SPACES              TO WS-AUD-NEW-VALUE.
+           PERFORM 900-WRITE-AUDIT-ROW.
+           MOVE "OWNER-NAME"       TO WS-AUD-FIELD-NAME.
+           MOVE OWNER-NAME          TO WS-AUD-OLD-VALUE.
+           MOVE SPACES              TO WS-AUD-NEW-VALUE.
+           PERFORM 900-WRITE-AUDIT-ROW.
+
+       END PROGRAM LAB3MNT.
