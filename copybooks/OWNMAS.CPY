@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:    OWNMAS
+      * Author:      Hanna Felix
+      * Date-Written: July 19, 2023
+      * Purpose:     Active fleet owner master record, used for the
+      *              billing cross-reference against CARFILE.TXT.
+      *              Maintained in ascending OWN-OWNER-NAME order -
+      *              the reconciliation program match-merges against
+      *              the car file sorted the same way.
+      * Usage:       COPY OWNMAS REPLACING ==:REC-NAME:== BY
+      *                  ==<01-level-record-name>==.
+      ******************************************************************
+       01  :REC-NAME:.
+           05  OWN-OWNER-ID             PIC X(8).
+           05  OWN-OWNER-NAME           PIC X(30).
+           05  OWN-ACTIVE-FLAG          PIC X.
+               88  OWN-OWNER-ACTIVE     VALUE "Y".
