@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook:    CARREC
+      * Author:      Hanna Felix
+      * Date-Written: June 14, 2023
+      * Purpose:     Car master record layout, shared by every LAB3
+      *              family program that reads or writes the car file
+      *              (flat or, once converted, indexed).
+      * Usage:       COPY CARREC REPLACING ==:REC-NAME:== BY
+      *                  ==<01-level-record-name>==.
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-06-14  HF  Pulled record layout out of LAB3 into a
+      *                   copybook so LAB3VAL could share it.
+      ******************************************************************
+       01  :REC-NAME:.
+           05  CAR-MODEL               PIC X(15).
+           05  CAR-DATA.
+               10  ENGINE              PIC X(25).
+               10  TOWING-CAPACITY     PIC 9(8).
+               10  OWNER-NAME          PIC X(30).
