@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook:    CARAUD
+      * Author:      Hanna Felix
+      * Date-Written: June 28, 2023
+      * Purpose:     Audit trail record layout for CARFILE-AUDIT.
+      *              One row is written for every field changed by a
+      *              maintenance transaction against the car master.
+      * Usage:       COPY CARAUD REPLACING ==:REC-NAME:== BY
+      *                  ==<01-level-record-name>==.
+      ******************************************************************
+       01  :REC-NAME:.
+           05  AUD-CAR-MODEL           PIC X(15).
+           05  AUD-FIELD-NAME          PIC X(15).
+           05  AUD-OLD-VALUE           PIC X(30).
+           05  AUD-NEW-VALUE           PIC X(30).
+           05  AUD-TIMESTAMP.
+               10  AUD-DATE            PIC 9(8).
+               10  AUD-TIME            PIC 9(8).
+           05  AUD-USERID              PIC X(8).
