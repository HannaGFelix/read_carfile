@@ -0,0 +1,116 @@
+//LAB3JOB  JOB (ACCTNO),'FLEET NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************************
+//* JOB:      LAB3JOB
+//* AUTHOR:   HANNA FELIX
+//* DATE:     JULY 05, 2023
+//* PURPOSE:  NIGHTLY FLEET PROCESSING -
+//*             1. BACK UP CARFILE.TXT TO A NEW GDG GENERATION BEFORE
+//*                ANY PROGRAM IN THIS JOB TOUCHES IT
+//*             2. UNLOAD CARMAST.DAT (THE INDEXED MASTER LAB3MNT
+//*                MAINTAINS) BACK OUT TO CARFILE.TXT, SO ANY ADD/
+//*                CHANGE/DELETE DONE ONLINE DURING THE DAY REACHES
+//*                THE FLAT FILE THE REST OF TONIGHT'S STEPS READ
+//*             3. EDIT/VALIDATE THE CAR FILE (LAB3VAL)
+//*             4. PROMOTE THE VALIDATED GOOD RECORDS OVER THE
+//*                PRODUCTION CAR FILE SO THE LISTING RUNS AGAINST
+//*                CLEAN DATA
+//*             5. PRODUCE THE PAGINATED FLEET LISTING (LAB3)
+//*           EACH STEP CHECKS THE CONDITION CODE OF THE STEP BEFORE
+//*           IT AND THE CHAIN STOPS COLD ON A FAILURE.
+//*
+//* FILE NOTE: LAB3UNLD, LAB3VAL, AND LAB3 ARE ALL COMPILED WITH FIXED
+//*           RELATIVE FILENAMES IN THEIR SELECT/ASSIGN CLAUSES
+//*           (CARMAST.DAT, CARFILE.TXT, GOODCAR.TXT, REJCAR.TXT,
+//*           CARVAL.TXT, CARRPT.TXT, AND LAB3'S OWN INTERNAL SORT/
+//*           SPLIT WORK FILES), NOT A DD-NAME LOOKUP - SO THE DD
+//*           STATEMENTS ON THE UNLOAD/VALIDATE/LISTING STEPS ARE FOR
+//*           STEPLIB/SYSOUT ONLY AND DO NOT REDIRECT PROGRAM I/O.
+//*           THE BACKUP AND PROMOTE STEPS' DD CARDS BELOW USE THOSE
+//*           SAME LITERAL RELATIVE FILENAMES AS THEIR DSN VALUES
+//*           (INSTEAD OF UNRELATED MAINFRAME-STYLE DATASET NAMES), SO
+//*           IDCAMS - WHICH DOES RESOLVE FILES BY THE NAME ON ITS DD
+//*           CARD - IS ACTUALLY OPERATING ON THE SAME FILES LAB3VAL
+//*           AND LAB3 OPEN, NOT A SEPARATE DATASET THAT HAPPENS TO BE
+//*           NAMED SIMILARLY.
+//*
+//* BACKUP NOTE: CARFILE.BAK IS A GDG BASE (DEFINED ONCE, OUTSIDE THIS
+//*           JOB, VIA IDCAMS DEFINE GDG - NOT REPEATED HERE SINCE A
+//*           JOB DOES NOT RE-DEFINE ITS OWN GDG BASE EVERY NIGHT).
+//*           CAROUT BELOW USES THE RELATIVE GENERATION NUMBER (+1),
+//*           SO EVERY RUN CATALOGS A NEW, DISTINCT GENERATION INSTEAD
+//*           OF REUSING ONE FIXED NAME - THIS IS WHAT KEEPS A DATED
+//*           HISTORY OF BACKUPS (REQUEST 004) WITHOUT A SECOND RUN
+//*           ABENDING ON DISP=NEW AGAINST A NAME THAT ALREADY EXISTS.
+//*
+//* RESTART:  TO RESTART THIS JOB AT A GIVEN STEP AFTER AN ABEND,
+//*           RESUBMIT WITH A RESTART PARAMETER ON THE JOB CARD, E.G.
+//*               //LAB3JOB JOB (ACCTNO),'FLEET NIGHTLY RUN',
+//*               //            CLASS=A,MSGCLASS=X,RESTART=VALIDATE
+//*           BACKUP IS SAFE TO SKIP ON RESTART SINCE IT ONLY RUNS
+//*           ONCE PER NIGHT AND DOES NOT MODIFY CARFILE.TXT -
+//*           RESTARTING AT UNLOAD, VALIDATE, PROMOTE, OR LISTING
+//*           PICKS THE CHAIN BACK UP WITHOUT REPROCESSING A CLEAN
+//*           EARLIER STEP.
+//*-----------------------------------------------------------------
+//* MODIFICATION HISTORY:
+//*   2023-07-05  HF  INITIAL VERSION.
+//*   2023-08-08  HF  ADDED PROMOTE STEP SO THE LISTING STEP ACTUALLY
+//*                   RUNS AGAINST VALIDATE'S GOOD OUTPUT INSTEAD OF
+//*                   THE UNVALIDATED CAR FILE. DROPPED THE DD CARDS
+//*                   ON VALIDATE/LISTING THAT IMPLIED DD-NAME FILE
+//*                   REDIRECTION - LAB3VAL AND LAB3 DON'T RESOLVE
+//*                   FILES THAT WAY.
+//*   2023-08-08  HF  ADDED UNLOAD STEP (LAB3UNLD) AHEAD OF BACKUP SO
+//*                   LAB3MNT'S ONLINE MAINTENANCE AGAINST CARMAST.DAT
+//*                   ACTUALLY REACHES CARFILE.TXT BEFORE THE REST OF
+//*                   THE NIGHTLY CHAIN RUNS AGAINST IT.
+//*   2023-08-08  HF  BACKUP/PROMOTE USED TO REPRO AGAINST MAINFRAME-
+//*                   STYLE DATASET NAMES (FLEET.PROD.CARFILE, ETC.)
+//*                   THAT HAD NO RELATION TO THE RELATIVE-PATH FILES
+//*                   LAB3VAL/LAB3 ACTUALLY OPEN, SO NEITHER STEP WAS
+//*                   PROTECTING OR PROMOTING REAL DATA. THEIR DD
+//*                   CARDS NOW NAME THE SAME RELATIVE-PATH FILES THE
+//*                   PROGRAMS USE.
+//*   2023-08-09  HF  MOVED BACKUP AHEAD OF UNLOAD - UNLOAD TRUNCATES
+//*                   AND REWRITES CARFILE.TXT FROM CARMAST.DAT, SO
+//*                   BACKING IT UP AFTER UNLOAD HAD ALREADY RUN ONLY
+//*                   PRESERVED WHATEVER UNLOAD PRODUCED, NOT THE TRUE
+//*                   PRE-JOB STATE THE BACKUP IS SUPPOSED TO PROTECT.
+//*                   ALSO SWITCHED CAROUT FROM A FIXED CARFILE.BAK
+//*                   NAME UNDER DISP=(NEW,CATLG,DELETE) - WHICH
+//*                   ABENDED ON THE SECOND NIGHTLY RUN BECAUSE THE
+//*                   DATASET ALREADY EXISTED - TO A GDG RELATIVE
+//*                   GENERATION, (+1), SO EACH NIGHT CATALOGS ITS OWN
+//*                   NEW GENERATION INSTEAD OF COLLIDING WITH LAST
+//*                   NIGHT'S.
+//*********************************************************************
+//*
+//BACKUP   EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  REPRO INFILE(CARIN) OUTFILE(CAROUT)
+/*
+//CARIN    DD  DSN=..\CARFILE.TXT,DISP=SHR
+//CAROUT   DD  DSN=..\CARFILE.BAK(+1),DISP=(NEW,CATLG,DELETE)
+//*
+//UNLOAD   EXEC PGM=LAB3UNLD,COND=(4,LT,BACKUP)
+//STEPLIB  DD  DSN=FLEET.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//VALIDATE EXEC PGM=LAB3VAL,COND=(4,LT,UNLOAD)
+//STEPLIB  DD  DSN=FLEET.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//PROMOTE  EXEC PGM=IDCAMS,COND=(4,LT,VALIDATE)
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  REPRO INFILE(GOODIN) OUTFILE(CAROUT)
+/*
+//GOODIN   DD  DSN=..\GOODCAR.TXT,DISP=SHR
+//CAROUT   DD  DSN=..\CARFILE.TXT,DISP=OLD
+//*
+//LISTING  EXEC PGM=LAB3,COND=(4,LT,PROMOTE)
+//STEPLIB  DD  DSN=FLEET.LOADLIB,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//
