@@ -0,0 +1,193 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:June 14, 2023
+      * Purpose: Edit/validate CARFILE.TXT before it is loaded into any
+      *          downstream LAB3 processing. Splits input into a good
+      *          file, a rejected file, and an exception listing that
+      *          carries a reason code per rejected record.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-06-14  HF  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3VAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GOOD-CAR-FILE
+               ASSIGN TO "..\GOODCAR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED-CAR-FILE
+               ASSIGN TO "..\REJCAR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LISTING
+               ASSIGN TO "..\CARVAL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-IN==.
+
+       FD GOOD-CAR-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==GOOD-RECORD-OUT==.
+
+       FD REJECTED-CAR-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==REJECTED-RECORD-OUT==.
+
+       FD EXCEPTION-LISTING.
+       01 EXCEPTION-RECORD-OUT         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLG                  PIC X VALUE "N".
+           05 WS-VALID-SW              PIC X VALUE "Y".
+               88 RECORD-IS-VALID      VALUE "Y".
+               88 RECORD-IS-INVALID    VALUE "N".
+
+       01  EDIT-FIELDS.
+           05 WS-REASON-CODE           PIC 99   VALUE ZERO.
+           05 WS-REASON-TEXT           PIC X(40) VALUE SPACES.
+
+       01  VALIDATION-COUNTS.
+           05 WS-TOTAL-READ            PIC 9(7) VALUE ZERO.
+           05 WS-TOTAL-GOOD            PIC 9(7) VALUE ZERO.
+           05 WS-TOTAL-REJECTED        PIC 9(7) VALUE ZERO.
+
+       01  WS-EXCEPT-TITLE.
+           05 FILLER                   PIC X(15) VALUE SPACES.
+           05 FILLER                   PIC X(38) VALUE
+                  "CAR FILE VALIDATION EXCEPTION LISTING".
+
+       01  WS-EXCEPT-COL-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE "CAR MODEL".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(4)  VALUE "RSN".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(40) VALUE "REASON".
+
+       01  WS-EXCEPT-DETAIL-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-EXCEPT-CAR-MODEL      PIC X(15).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-EXCEPT-REASON-CODE    PIC 99.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 WS-EXCEPT-REASON-TEXT    PIC X(40).
+
+       01  WS-EXCEPT-TOTAL-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(14) VALUE "RECORDS READ:".
+           05 WS-EXCEPT-TOTAL-READ     PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(6)  VALUE "GOOD:".
+           05 WS-EXCEPT-TOTAL-GOOD     PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "REJECTED:".
+           05 WS-EXCEPT-TOTAL-REJ      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-VALIDATE-CAR-FILE.
+           PERFORM 201-INITIALIZE-VALIDATION.
+           PERFORM 202-EDIT-ONE-CAR-RECORD UNTIL EOF-FLG EQUALS "Y".
+           PERFORM 208-WRITE-EXCEPTION-FOOTER.
+           PERFORM 304-CLOSE-VALIDATION-FILES.
+           STOP RUN.
+
+       201-INITIALIZE-VALIDATION.
+           PERFORM 301-OPEN-VALIDATION-FILES.
+           PERFORM 206-WRITE-EXCEPTION-HEADERS.
+           PERFORM 310-READ-CAR-RECORD.
+
+       202-EDIT-ONE-CAR-RECORD.
+           ADD 1 TO WS-TOTAL-READ.
+           MOVE "Y" TO WS-VALID-SW.
+           MOVE ZERO TO WS-REASON-CODE.
+           MOVE SPACES TO WS-REASON-TEXT.
+           PERFORM 401-EDIT-CAR-MODEL.
+           PERFORM 402-EDIT-OWNER-NAME.
+           PERFORM 403-EDIT-TOWING-CAPACITY.
+           IF RECORD-IS-VALID
+               PERFORM 302-WRITE-GOOD-RECORD
+           ELSE
+               PERFORM 303-WRITE-REJECTED-RECORD
+               PERFORM 207-WRITE-EXCEPTION-DETAIL
+           END-IF.
+           PERFORM 310-READ-CAR-RECORD.
+
+       206-WRITE-EXCEPTION-HEADERS.
+           WRITE EXCEPTION-RECORD-OUT FROM WS-EXCEPT-TITLE.
+           WRITE EXCEPTION-RECORD-OUT FROM WS-EXCEPT-COL-HDR
+               AFTER ADVANCING 2.
+
+       207-WRITE-EXCEPTION-DETAIL.
+           MOVE CAR-MODEL IN CAR-RECORD-IN TO WS-EXCEPT-CAR-MODEL.
+           MOVE WS-REASON-CODE     TO WS-EXCEPT-REASON-CODE.
+           MOVE WS-REASON-TEXT     TO WS-EXCEPT-REASON-TEXT.
+           WRITE EXCEPTION-RECORD-OUT FROM WS-EXCEPT-DETAIL-LINE
+               AFTER ADVANCING 1.
+
+       208-WRITE-EXCEPTION-FOOTER.
+           MOVE WS-TOTAL-READ      TO WS-EXCEPT-TOTAL-READ.
+           MOVE WS-TOTAL-GOOD      TO WS-EXCEPT-TOTAL-GOOD.
+           MOVE WS-TOTAL-REJECTED  TO WS-EXCEPT-TOTAL-REJ.
+           WRITE EXCEPTION-RECORD-OUT FROM WS-EXCEPT-TOTAL-LINE
+               AFTER ADVANCING 2.
+
+       301-OPEN-VALIDATION-FILES.
+           OPEN INPUT  CAR-FILE-IN.
+           OPEN OUTPUT GOOD-CAR-FILE.
+           OPEN OUTPUT REJECTED-CAR-FILE.
+           OPEN OUTPUT EXCEPTION-LISTING.
+
+       302-WRITE-GOOD-RECORD.
+           MOVE CAR-RECORD-IN TO GOOD-RECORD-OUT.
+           WRITE GOOD-RECORD-OUT.
+           ADD 1 TO WS-TOTAL-GOOD.
+
+       303-WRITE-REJECTED-RECORD.
+           MOVE CAR-RECORD-IN TO REJECTED-RECORD-OUT.
+           WRITE REJECTED-RECORD-OUT.
+           ADD 1 TO WS-TOTAL-REJECTED.
+
+       304-CLOSE-VALIDATION-FILES.
+           CLOSE CAR-FILE-IN GOOD-CAR-FILE REJECTED-CAR-FILE
+               EXCEPTION-LISTING.
+
+       310-READ-CAR-RECORD.
+           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLG.
+
+       401-EDIT-CAR-MODEL.
+           IF CAR-MODEL IN CAR-RECORD-IN EQUALS SPACES
+               MOVE "N" TO WS-VALID-SW
+               MOVE 01  TO WS-REASON-CODE
+               MOVE "CAR MODEL IS BLANK" TO WS-REASON-TEXT
+           END-IF.
+
+       402-EDIT-OWNER-NAME.
+           IF OWNER-NAME IN CAR-RECORD-IN EQUALS SPACES
+               MOVE "N" TO WS-VALID-SW
+               IF WS-REASON-CODE EQUALS ZERO
+                   MOVE 02 TO WS-REASON-CODE
+                   MOVE "OWNER NAME IS BLANK" TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+
+       403-EDIT-TOWING-CAPACITY.
+           IF TOWING-CAPACITY IN CAR-RECORD-IN NOT NUMERIC
+               MOVE "N" TO WS-VALID-SW
+               IF WS-REASON-CODE EQUALS ZERO
+                   MOVE 03 TO WS-REASON-CODE
+                   MOVE "TOWING CAPACITY NOT NUMERIC" TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+
+       END PROGRAM LAB3VAL.
