@@ -3,6 +3,29 @@
       * Date:May 27, 2023
       * Purpose: Display car models
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-06-14  HF  Added paginated CARRPT.TXT listing with
+      *                   headers/footers and fleet totals, in addition
+      *                   to the console DISPLAY.
+      *   2023-06-14  HF  Moved CAR-RECORD-IN layout into copybook
+      *                   CARREC so LAB3VAL can share the same layout.
+      *   2023-08-08  HF  Pre-sorted the car file by TOWING-CAPACITY
+      *                   descending before the listing runs, and added
+      *                   a duplicate-CAR-MODEL check (sorted by model
+      *                   first) that pulls any repeated model out to
+      *                   CARDUP.TXT instead of letting both copies
+      *                   flow into the listing.
+      *   2023-08-08  HF  Widened REPORT-RECORD-OUT to PIC X(93) - it
+      *                   was PIC X(80), so WRITE ... FROM WS-DETAIL-
+      *                   LINE (91 bytes) was silently truncating the
+      *                   tail of OWNER-NAME in CARRPT.TXT.
+      *   2023-08-08  HF  Renamed LINE-CTR/PAGE-CTR/TOTAL-VEHICLES/
+      *                   TOTAL-TOWING-CAPACITY to WS-LINE-CTR/
+      *                   WS-PAGE-CTR/WS-VEHICLE-COUNT/
+      *                   WS-TOWING-CAPACITY-SUM - unprefixed next to
+      *                   the WS- counters every other program in this
+      *                   round uses for the same kind of field.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LAB3.
@@ -13,31 +36,252 @@
            SELECT CAR-FILE-IN
                ASSIGN TO "..\CARFILE.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-MODEL-WORK-FILE
+               ASSIGN TO "..\CARSRT2.TMP".
+           SELECT SORTED-BY-MODEL-FILE
+               ASSIGN TO "..\CARBYMOD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLEAN-WORK-FILE
+               ASSIGN TO "..\CARCLEAN.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUP-EXCEPTION-LISTING
+               ASSIGN TO "..\CARDUP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-TOW-WORK-FILE
+               ASSIGN TO "..\CARSRT3.TMP".
+           SELECT SORTED-CAR-FILE
+               ASSIGN TO "..\CARSORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE-OUT
+               ASSIGN TO "..\CARRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD CAR-FILE-IN.
-       01 CAR-RECORD-IN.
-               05 CAR-MODEL           PIC X(15).
-               05 CAR-DATA.
-                   10 ENGINE          PIC X(25).
-                   10 TOWING-CAPACITY PIC 9(8).
-                   10 OWNER-NAME      PIC X(30).
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-IN==.
+
+       SD SORT-MODEL-WORK-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==SORT-MODEL-RECORD==.
+
+       FD SORTED-BY-MODEL-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==SORTED-MODEL-RECORD==.
+
+       FD CLEAN-WORK-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CLEAN-CAR-RECORD==.
+
+       FD DUP-EXCEPTION-LISTING.
+       01 DUP-RECORD-OUT               PIC X(80).
+
+       SD SORT-TOW-WORK-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==SORT-TOW-RECORD==.
+
+       FD SORTED-CAR-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==SORTED-CAR-RECORD==.
+
+       FD REPORT-FILE-OUT.
+       01 REPORT-RECORD-OUT            PIC X(93).
 
        WORKING-STORAGE SECTION.
        01  CONTROL-FIELDS.
            05 EOF-FLG PIC X VALUE "N".
 
+       COPY CARREC REPLACING ==:REC-NAME:== BY
+           ==WS-CURR-CAR-RECORD==.
+
+       COPY CARREC REPLACING ==:REC-NAME:== BY
+           ==WS-NEXT-CAR-RECORD==.
+
+       01  DUPLICATE-SPLIT-SWITCHES.
+           05 WS-DUP-GROUP-SW       PIC X VALUE "N".
+               88 IN-DUPLICATE-GROUP VALUE "Y".
+           05 WS-DUP-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-MODEL-FILE-EOF-SW  PIC X VALUE "N".
+               88 MODEL-FILE-EOF    VALUE "Y".
+
+       01  REPORT-CONTROL-FIELDS.
+           05 WS-LINE-CTR              PIC 9(4)  VALUE ZERO.
+           05 LINES-PER-PAGE           PIC 9(4)  VALUE 55.
+           05 WS-PAGE-CTR              PIC 9(4)  VALUE ZERO.
+           05 WS-VEHICLE-COUNT         PIC 9(7)  VALUE ZERO.
+           05 WS-TOWING-CAPACITY-SUM   PIC 9(9)  VALUE ZERO.
+
+       01  WS-TITLE-LINE.
+           05 FILLER                PIC X(25) VALUE SPACES.
+           05 FILLER                PIC X(21) VALUE
+                  "FLEET VEHICLE LISTING".
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(5)  VALUE "PAGE ".
+           05 WS-TITLE-PAGE         PIC ZZZ9.
+
+       01  WS-COLUMN-HDR-1.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE "CAR MODEL".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(25) VALUE "ENGINE".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE "TOWING CAP.".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "OWNER NAME".
+
+       01  WS-COLUMN-HDR-2.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE ALL "-".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(25) VALUE ALL "-".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(12) VALUE ALL "-".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE ALL "-".
+
+       01  WS-DETAIL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DL-CAR-MODEL          PIC X(15).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 DL-ENGINE             PIC X(25).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 DL-TOWING-CAPACITY    PIC ZZ,ZZZ,ZZ9.
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 DL-OWNER-NAME         PIC X(30).
+
+       01  WS-TOTAL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(17) VALUE "TOTAL VEHICLES:".
+           05 WS-TOTAL-VEHICLES     PIC ZZZ,ZZ9.
+           05 FILLER                PIC X(5)  VALUE SPACES.
+           05 FILLER                PIC X(23) VALUE
+                  "TOTAL TOWING CAPACITY:".
+           05 WS-TOTAL-TOWING-CAP   PIC ZZ,ZZZ,ZZ9.
+
+       01  WS-DUP-TITLE-LINE.
+           05 FILLER                PIC X(10) VALUE SPACES.
+           05 FILLER                PIC X(40) VALUE
+                  "DUPLICATE CAR MODEL EXCEPTION LISTING".
+
+       01  WS-DUP-COLUMN-HDR.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(15) VALUE "CAR MODEL".
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 FILLER                PIC X(30) VALUE "OWNER NAME".
+
+       01  WS-DUP-DETAIL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 DUP-DET-CAR-MODEL     PIC X(15).
+           05 FILLER                PIC X(3)  VALUE SPACES.
+           05 DUP-DET-OWNER-NAME    PIC X(30).
+
+       01  WS-DUP-TOTAL-LINE.
+           05 FILLER                PIC X(2)  VALUE SPACES.
+           05 FILLER                PIC X(33) VALUE
+                  "DUPLICATE CAR MODEL RECORDS:".
+           05 WS-DUP-TOTAL-OUT      PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
        100-PROCEDURE-CAR-LIST.
+           PERFORM 150-PREPARE-SORTED-CAR-FILE.
            PERFORM 201-INTIATE-CAR-LIST.
            PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG EQUALS "Y".
+           PERFORM 306-WRITE-REPORT-FOOTER.
            PERFORM 203-CLOSE-CAR-FILE.
            STOP RUN.
 
+      ******************************************************************
+      * Pre-processing: sort the car file by CAR-MODEL once to pull
+      * off any duplicate models into CARDUP.TXT, then sort what is
+      * left by TOWING-CAPACITY descending to feed the listing.
+      ******************************************************************
+       150-PREPARE-SORTED-CAR-FILE.
+           PERFORM 151-SORT-CAR-FILE-BY-MODEL.
+           PERFORM 152-SPLIT-DUPLICATE-MODELS.
+           PERFORM 153-SORT-CLEAN-FILE-BY-TOWING.
+
+       151-SORT-CAR-FILE-BY-MODEL.
+           SORT SORT-MODEL-WORK-FILE
+               ON ASCENDING KEY CAR-MODEL IN SORT-MODEL-RECORD
+               USING CAR-FILE-IN
+               GIVING SORTED-BY-MODEL-FILE.
+
+       152-SPLIT-DUPLICATE-MODELS.
+           PERFORM 160-INITIALIZE-DUPLICATE-SPLIT.
+           PERFORM 161-PROCESS-ONE-MODEL-RECORD
+               UNTIL CAR-MODEL IN WS-CURR-CAR-RECORD EQUALS HIGH-VALUES.
+           PERFORM 169-TERMINATE-DUPLICATE-SPLIT.
+
+       153-SORT-CLEAN-FILE-BY-TOWING.
+           SORT SORT-TOW-WORK-FILE
+               ON DESCENDING KEY TOWING-CAPACITY IN SORT-TOW-RECORD
+               USING CLEAN-WORK-FILE
+               GIVING SORTED-CAR-FILE.
+
+       160-INITIALIZE-DUPLICATE-SPLIT.
+           OPEN INPUT  SORTED-BY-MODEL-FILE.
+           OPEN OUTPUT CLEAN-WORK-FILE.
+           OPEN OUTPUT DUP-EXCEPTION-LISTING.
+           WRITE DUP-RECORD-OUT FROM WS-DUP-TITLE-LINE.
+           WRITE DUP-RECORD-OUT FROM WS-DUP-COLUMN-HDR
+               AFTER ADVANCING 2.
+           MOVE "N" TO WS-DUP-GROUP-SW.
+           PERFORM 163-READ-NEXT-MODEL-RECORD.
+           MOVE WS-NEXT-CAR-RECORD TO WS-CURR-CAR-RECORD.
+           PERFORM 163-READ-NEXT-MODEL-RECORD.
+
+       161-PROCESS-ONE-MODEL-RECORD.
+           IF CAR-MODEL IN WS-CURR-CAR-RECORD EQUALS
+                   CAR-MODEL IN WS-NEXT-CAR-RECORD
+               MOVE "Y" TO WS-DUP-GROUP-SW
+           END-IF.
+           IF IN-DUPLICATE-GROUP
+               PERFORM 165-WRITE-DUP-DETAIL-LINE
+           ELSE
+               PERFORM 164-WRITE-CLEAN-RECORD
+           END-IF.
+           IF CAR-MODEL IN WS-CURR-CAR-RECORD NOT EQUAL TO
+                   CAR-MODEL IN WS-NEXT-CAR-RECORD
+               MOVE "N" TO WS-DUP-GROUP-SW
+           END-IF.
+           MOVE WS-NEXT-CAR-RECORD TO WS-CURR-CAR-RECORD.
+           PERFORM 163-READ-NEXT-MODEL-RECORD.
+
+       163-READ-NEXT-MODEL-RECORD.
+           IF NOT MODEL-FILE-EOF
+               READ SORTED-BY-MODEL-FILE INTO WS-NEXT-CAR-RECORD
+                   AT END
+                       MOVE "Y" TO WS-MODEL-FILE-EOF-SW
+                       MOVE HIGH-VALUES TO
+                           CAR-MODEL IN WS-NEXT-CAR-RECORD
+                       MOVE SPACES TO ENGINE IN WS-NEXT-CAR-RECORD
+                       MOVE SPACES TO OWNER-NAME IN WS-NEXT-CAR-RECORD
+                       MOVE ZERO TO
+                           TOWING-CAPACITY IN WS-NEXT-CAR-RECORD
+               END-READ
+           END-IF.
+
+       164-WRITE-CLEAN-RECORD.
+           MOVE WS-CURR-CAR-RECORD TO CLEAN-CAR-RECORD.
+           WRITE CLEAN-CAR-RECORD.
+
+       165-WRITE-DUP-DETAIL-LINE.
+           ADD 1 TO WS-DUP-COUNT.
+           MOVE CAR-MODEL IN WS-CURR-CAR-RECORD  TO DUP-DET-CAR-MODEL.
+           MOVE OWNER-NAME IN WS-CURR-CAR-RECORD TO DUP-DET-OWNER-NAME.
+           WRITE DUP-RECORD-OUT FROM WS-DUP-DETAIL-LINE
+               AFTER ADVANCING 1.
+
+       169-TERMINATE-DUPLICATE-SPLIT.
+           MOVE WS-DUP-COUNT TO WS-DUP-TOTAL-OUT.
+           WRITE DUP-RECORD-OUT FROM WS-DUP-TOTAL-LINE
+               AFTER ADVANCING 2.
+           CLOSE SORTED-BY-MODEL-FILE CLEAN-WORK-FILE
+               DUP-EXCEPTION-LISTING.
+
        201-INTIATE-CAR-LIST.
            PERFORM 301-OPEN-CAR-FILE.
+           PERFORM 303-WRITE-REPORT-HEADERS.
            PERFORM 305-READ-CAR-RECORD.
 
        202-DISPLAY-ONE-CAR-RECORD.
@@ -45,15 +289,57 @@
            PERFORM 305-READ-CAR-RECORD.
 
        203-CLOSE-CAR-FILE.
-           CLOSE CAR-FILE-IN.
+           CLOSE SORTED-CAR-FILE REPORT-FILE-OUT.
 
        301-OPEN-CAR-FILE.
-           OPEN INPUT CAR-FILE-IN.
+           OPEN INPUT SORTED-CAR-FILE.
+           OPEN OUTPUT REPORT-FILE-OUT.
 
        302-DISPLAY-CAR-MODEL.
-           DISPLAY CAR-MODEL ENGINE TOWING-CAPACITY OWNER-NAME.
+           DISPLAY CAR-MODEL IN SORTED-CAR-RECORD
+               ENGINE IN SORTED-CAR-RECORD
+               TOWING-CAPACITY IN SORTED-CAR-RECORD
+               OWNER-NAME IN SORTED-CAR-RECORD.
+           IF WS-LINE-CTR NOT LESS THAN LINES-PER-PAGE
+               PERFORM 303-WRITE-REPORT-HEADERS
+           END-IF.
+           PERFORM 304-WRITE-DETAIL-LINE.
+           ADD 1 TO WS-VEHICLE-COUNT.
+           ADD TOWING-CAPACITY IN SORTED-CAR-RECORD
+               TO WS-TOWING-CAPACITY-SUM.
+
+       303-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO WS-TITLE-PAGE.
+           IF WS-PAGE-CTR EQUALS 1
+               WRITE REPORT-RECORD-OUT FROM WS-TITLE-LINE
+           ELSE
+               WRITE REPORT-RECORD-OUT FROM WS-TITLE-LINE
+                   AFTER ADVANCING PAGE
+           END-IF.
+           WRITE REPORT-RECORD-OUT FROM WS-COLUMN-HDR-1
+               AFTER ADVANCING 2.
+           WRITE REPORT-RECORD-OUT FROM WS-COLUMN-HDR-2
+               AFTER ADVANCING 1.
+           MOVE ZERO TO WS-LINE-CTR.
+
+       304-WRITE-DETAIL-LINE.
+           MOVE CAR-MODEL IN SORTED-CAR-RECORD       TO DL-CAR-MODEL.
+           MOVE ENGINE IN SORTED-CAR-RECORD          TO DL-ENGINE.
+           MOVE TOWING-CAPACITY IN SORTED-CAR-RECORD
+               TO DL-TOWING-CAPACITY.
+           MOVE OWNER-NAME IN SORTED-CAR-RECORD      TO DL-OWNER-NAME.
+           WRITE REPORT-RECORD-OUT FROM WS-DETAIL-LINE
+               AFTER ADVANCING 1.
+           ADD 1 TO WS-LINE-CTR.
 
        305-READ-CAR-RECORD.
-           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLG.
+           READ SORTED-CAR-FILE AT END MOVE "Y" TO EOF-FLG.
+
+       306-WRITE-REPORT-FOOTER.
+           MOVE WS-VEHICLE-COUNT      TO WS-TOTAL-VEHICLES.
+           MOVE WS-TOWING-CAPACITY-SUM TO WS-TOTAL-TOWING-CAP.
+           WRITE REPORT-RECORD-OUT FROM WS-TOTAL-LINE
+               AFTER ADVANCING 2.
 
        END PROGRAM LAB3.
