@@ -0,0 +1,316 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:July 19, 2023
+      * Purpose: Cross-reference CAR-FILE-IN against OWNER-MASTER and
+      *          report both directions of billing discrepancy -
+      *          car records whose OWNER-NAME has no matching active
+      *          owner, and active owners with no cars assigned to
+      *          them. Sorts the car file by OWNER-NAME, sorts
+      *          OWNER-MASTER by OWN-OWNER-NAME the same way, and
+      *          match-merges the two sorted streams - OWNER-MASTER.TXT
+      *          is not trusted to arrive pre-sorted, since that is
+      *          exactly the kind of silent drift this report exists
+      *          to catch. Each exception is staged to its own work
+      *          file during the match-merge so the two kinds of
+      *          discrepancy can be printed as two separate, clearly
+      *          headed report sections instead of interleaved in
+      *          sort-key order.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-07-19  HF  Initial version.
+      *   2023-08-08  HF  Added an in-program SORT of OWNER-MASTER by
+      *                   OWN-OWNER-NAME ahead of the match-merge,
+      *                   same as the car file already gets - the
+      *                   merge logic assumed external pre-sort with
+      *                   no way to catch a master that arrived out of
+      *                   order.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3XRF.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "..\CARSRT.TMP".
+           SELECT SORTED-CAR-FILE
+               ASSIGN TO "..\CARSRT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OWNER-MASTER-FILE-IN
+               ASSIGN TO "..\OWNERMAS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OWNER-SORT-WORK-FILE
+               ASSIGN TO "..\OWNSRT.TMP".
+           SELECT SORTED-OWNER-FILE
+               ASSIGN TO "..\OWNSRT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NO-OWNER-WORK-FILE
+               ASSIGN TO "..\CARNOOWN.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NO-CARS-WORK-FILE
+               ASSIGN TO "..\OWNNOCAR.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XREF-LISTING
+               ASSIGN TO "..\CARXREF.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-IN==.
+
+       SD SORT-WORK-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==SORT-CAR-RECORD==.
+
+       FD SORTED-CAR-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==SORTED-CAR-RECORD==.
+
+       FD OWNER-MASTER-FILE-IN.
+           COPY OWNMAS REPLACING ==:REC-NAME:== BY
+               ==OWNER-MASTER-RECORD-IN==.
+
+       SD OWNER-SORT-WORK-FILE.
+           COPY OWNMAS REPLACING ==:REC-NAME:== BY
+               ==SORT-OWNER-RECORD==.
+
+       FD SORTED-OWNER-FILE.
+           COPY OWNMAS REPLACING ==:REC-NAME:== BY
+               ==SORTED-OWNER-RECORD==.
+
+       FD NO-OWNER-WORK-FILE.
+       01 NO-OWNER-WORK-RECORD         PIC X(50).
+
+       FD NO-CARS-WORK-FILE.
+       01 NO-CARS-WORK-RECORD          PIC X(50).
+
+       FD XREF-LISTING.
+       01 XREF-RECORD-OUT              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 CAR-FILE-EOF-SW          PIC X VALUE "N".
+               88 CAR-FILE-EOF         VALUE "Y".
+           05 OWNER-MASTER-EOF-SW      PIC X VALUE "N".
+               88 OWNER-MASTER-EOF     VALUE "Y".
+           05 NO-OWNER-WORK-EOF-SW     PIC X VALUE "N".
+               88 NO-OWNER-WORK-EOF    VALUE "Y".
+           05 NO-CARS-WORK-EOF-SW      PIC X VALUE "N".
+               88 NO-CARS-WORK-EOF     VALUE "Y".
+           05 WS-OWNER-MATCHED-SW      PIC X VALUE "N".
+
+       01  MATCH-KEYS.
+           05 WS-CAR-KEY               PIC X(30) VALUE SPACES.
+           05 WS-MASTER-KEY            PIC X(30) VALUE SPACES.
+
+       01  XREF-COUNTS.
+           05 WS-NO-OWNER-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-NO-CARS-COUNT         PIC 9(7) VALUE ZERO.
+
+       01  WS-XREF-TITLE.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(45) VALUE
+                  "CAR / OWNER-MASTER BILLING CROSS-REFERENCE".
+
+       01  WS-XREF-NO-OWNER-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(50) VALUE
+                  "CARS WITH NO MATCHING ACTIVE OWNER".
+
+       01  WS-XREF-NO-OWNER-COL-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE "CAR MODEL".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE
+                  "OWNER NAME ON CAR FILE".
+
+       01  WS-XREF-NO-OWNER-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-XREF-CAR-MODEL        PIC X(15).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-XREF-OWNER-NAME       PIC X(30).
+
+       01  WS-XREF-NO-CARS-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(50) VALUE
+                  "ACTIVE OWNERS WITH NO CARS ASSIGNED".
+
+       01  WS-XREF-NO-CARS-COL-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(8)  VALUE "OWNER ID".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE "OWNER NAME".
+
+       01  WS-XREF-NO-CARS-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-XREF-OWNER-ID         PIC X(8).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-XREF-OWNER-NAME-2     PIC X(30).
+
+       01  WS-XREF-TOTAL-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(24) VALUE
+                  "CARS WITH NO OWNER:".
+           05 WS-XREF-TOTAL-NO-OWNER   PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(5)  VALUE SPACES.
+           05 FILLER                   PIC X(24) VALUE
+                  "OWNERS WITH NO CARS:".
+           05 WS-XREF-TOTAL-NO-CARS    PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-RECONCILE-CAR-OWNERS.
+           PERFORM 201-INITIALIZE-RECONCILIATION.
+           PERFORM 202-PROCESS-MATCH-MERGE
+               UNTIL CAR-FILE-EOF AND OWNER-MASTER-EOF.
+           PERFORM 203-TERMINATE-MATCH-MERGE.
+           PERFORM 204-PRODUCE-XREF-LISTING.
+           STOP RUN.
+
+       201-INITIALIZE-RECONCILIATION.
+           PERFORM 302-SORT-CAR-FILE-BY-OWNER.
+           PERFORM 303-SORT-OWNER-FILE-BY-NAME.
+           PERFORM 301-OPEN-MATCH-MERGE-FILES.
+           PERFORM 310-READ-SORTED-CAR-RECORD.
+           PERFORM 320-READ-OWNER-MASTER-RECORD.
+
+       202-PROCESS-MATCH-MERGE.
+           EVALUATE TRUE
+               WHEN WS-CAR-KEY < WS-MASTER-KEY
+                   PERFORM 402-WRITE-NO-OWNER-EXCEPTION
+                   PERFORM 310-READ-SORTED-CAR-RECORD
+               WHEN WS-CAR-KEY > WS-MASTER-KEY
+                   IF WS-OWNER-MATCHED-SW EQUALS "N"
+                       PERFORM 403-WRITE-NO-CARS-EXCEPTION
+                   END-IF
+                   MOVE "N" TO WS-OWNER-MATCHED-SW
+                   PERFORM 320-READ-OWNER-MASTER-RECORD
+               WHEN OTHER
+                   MOVE "Y" TO WS-OWNER-MATCHED-SW
+                   PERFORM 310-READ-SORTED-CAR-RECORD
+           END-EVALUATE.
+
+       203-TERMINATE-MATCH-MERGE.
+           CLOSE SORTED-CAR-FILE SORTED-OWNER-FILE
+               NO-OWNER-WORK-FILE NO-CARS-WORK-FILE.
+
+       204-PRODUCE-XREF-LISTING.
+           OPEN OUTPUT XREF-LISTING.
+           OPEN INPUT  NO-OWNER-WORK-FILE.
+           OPEN INPUT  NO-CARS-WORK-FILE.
+           WRITE XREF-RECORD-OUT FROM WS-XREF-TITLE.
+           PERFORM 410-WRITE-NO-OWNER-SECTION.
+           PERFORM 420-WRITE-NO-CARS-SECTION.
+           PERFORM 430-WRITE-XREF-FOOTER.
+           CLOSE NO-OWNER-WORK-FILE NO-CARS-WORK-FILE XREF-LISTING.
+
+       301-OPEN-MATCH-MERGE-FILES.
+           OPEN INPUT  SORTED-CAR-FILE.
+           OPEN INPUT  SORTED-OWNER-FILE.
+           OPEN OUTPUT NO-OWNER-WORK-FILE.
+           OPEN OUTPUT NO-CARS-WORK-FILE.
+
+       302-SORT-CAR-FILE-BY-OWNER.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY OWNER-NAME IN SORT-CAR-RECORD
+               USING CAR-FILE-IN
+               GIVING SORTED-CAR-FILE.
+
+       303-SORT-OWNER-FILE-BY-NAME.
+           SORT OWNER-SORT-WORK-FILE
+               ON ASCENDING KEY OWN-OWNER-NAME IN SORT-OWNER-RECORD
+               USING OWNER-MASTER-FILE-IN
+               GIVING SORTED-OWNER-FILE.
+
+       310-READ-SORTED-CAR-RECORD.
+           READ SORTED-CAR-FILE
+               AT END
+                   MOVE "Y" TO CAR-FILE-EOF-SW
+                   MOVE HIGH-VALUES TO WS-CAR-KEY
+           END-READ.
+           IF NOT CAR-FILE-EOF
+               MOVE OWNER-NAME IN SORTED-CAR-RECORD TO WS-CAR-KEY
+           END-IF.
+
+       320-READ-OWNER-MASTER-RECORD.
+           PERFORM 321-READ-OWNER-MASTER-RAW.
+           PERFORM 321-READ-OWNER-MASTER-RAW
+               UNTIL OWNER-MASTER-EOF
+                   OR OWN-OWNER-ACTIVE IN SORTED-OWNER-RECORD.
+
+       321-READ-OWNER-MASTER-RAW.
+           READ SORTED-OWNER-FILE
+               AT END
+                   MOVE "Y" TO OWNER-MASTER-EOF-SW
+                   MOVE HIGH-VALUES TO WS-MASTER-KEY
+           END-READ.
+           IF NOT OWNER-MASTER-EOF
+               MOVE OWN-OWNER-NAME IN SORTED-OWNER-RECORD
+                   TO WS-MASTER-KEY
+           END-IF.
+
+       402-WRITE-NO-OWNER-EXCEPTION.
+           MOVE SPACES TO WS-XREF-NO-OWNER-LINE.
+           MOVE CAR-MODEL IN SORTED-CAR-RECORD TO WS-XREF-CAR-MODEL.
+           MOVE OWNER-NAME IN SORTED-CAR-RECORD TO WS-XREF-OWNER-NAME.
+           WRITE NO-OWNER-WORK-RECORD FROM WS-XREF-NO-OWNER-LINE.
+           ADD 1 TO WS-NO-OWNER-COUNT.
+
+       403-WRITE-NO-CARS-EXCEPTION.
+           MOVE SPACES TO WS-XREF-NO-CARS-LINE.
+           MOVE OWN-OWNER-ID IN SORTED-OWNER-RECORD
+               TO WS-XREF-OWNER-ID.
+           MOVE WS-MASTER-KEY  TO WS-XREF-OWNER-NAME-2.
+           WRITE NO-CARS-WORK-RECORD FROM WS-XREF-NO-CARS-LINE.
+           ADD 1 TO WS-NO-CARS-COUNT.
+
+       410-WRITE-NO-OWNER-SECTION.
+           WRITE XREF-RECORD-OUT FROM WS-XREF-NO-OWNER-HDR
+               AFTER ADVANCING 2.
+           WRITE XREF-RECORD-OUT FROM WS-XREF-NO-OWNER-COL-HDR
+               AFTER ADVANCING 1.
+           PERFORM 411-READ-NO-OWNER-WORK-RECORD.
+           PERFORM 412-COPY-NO-OWNER-WORK-LINE
+               UNTIL NO-OWNER-WORK-EOF.
+
+       411-READ-NO-OWNER-WORK-RECORD.
+           READ NO-OWNER-WORK-FILE
+               AT END MOVE "Y" TO NO-OWNER-WORK-EOF-SW
+           END-READ.
+
+       412-COPY-NO-OWNER-WORK-LINE.
+           WRITE XREF-RECORD-OUT FROM NO-OWNER-WORK-RECORD
+               AFTER ADVANCING 1.
+           PERFORM 411-READ-NO-OWNER-WORK-RECORD.
+
+       420-WRITE-NO-CARS-SECTION.
+           WRITE XREF-RECORD-OUT FROM WS-XREF-NO-CARS-HDR
+               AFTER ADVANCING 2.
+           WRITE XREF-RECORD-OUT FROM WS-XREF-NO-CARS-COL-HDR
+               AFTER ADVANCING 1.
+           PERFORM 421-READ-NO-CARS-WORK-RECORD.
+           PERFORM 422-COPY-NO-CARS-WORK-LINE
+               UNTIL NO-CARS-WORK-EOF.
+
+       421-READ-NO-CARS-WORK-RECORD.
+           READ NO-CARS-WORK-FILE
+               AT END MOVE "Y" TO NO-CARS-WORK-EOF-SW
+           END-READ.
+
+       422-COPY-NO-CARS-WORK-LINE.
+           WRITE XREF-RECORD-OUT FROM NO-CARS-WORK-RECORD
+               AFTER ADVANCING 1.
+           PERFORM 421-READ-NO-CARS-WORK-RECORD.
+
+       430-WRITE-XREF-FOOTER.
+           MOVE WS-NO-OWNER-COUNT TO WS-XREF-TOTAL-NO-OWNER.
+           MOVE WS-NO-CARS-COUNT  TO WS-XREF-TOTAL-NO-CARS.
+           WRITE XREF-RECORD-OUT FROM WS-XREF-TOTAL-LINE
+               AFTER ADVANCING 2.
+
+       END PROGRAM LAB3XRF.
