@@ -0,0 +1,88 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:July 12, 2023
+      * Purpose: Extract CAR-FILE-IN into a CSV feed (CARDMV.CSV) in
+      *          the layout the state DMV registration renewal upload
+      *          expects - owner name, vehicle model, rated towing
+      *          capacity, and a constant registration-class code -
+      *          so the renewal feed no longer has to be retyped by
+      *          hand into the portal every cycle.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-07-12  HF  Initial version.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3EXP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DMV-EXTRACT-FILE
+               ASSIGN TO "..\CARDMV.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-IN==.
+
+       FD DMV-EXTRACT-FILE.
+       01 DMV-EXTRACT-RECORD           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLG                  PIC X VALUE "N".
+
+       01  DMV-CONSTANTS.
+           05 DMV-REG-CLASS-CODE       PIC X(4) VALUE "STD1".
+
+       01  WS-TOWING-CAPACITY-EDIT     PIC Z(7)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-EXTRACT-CAR-FILE.
+           PERFORM 201-INITIALIZE-EXTRACT.
+           PERFORM 202-EXTRACT-ONE-CAR-RECORD UNTIL EOF-FLG EQUALS "Y".
+           PERFORM 203-CLOSE-EXTRACT-FILES.
+           STOP RUN.
+
+       201-INITIALIZE-EXTRACT.
+           PERFORM 301-OPEN-EXTRACT-FILES.
+           PERFORM 305-READ-CAR-RECORD.
+
+       202-EXTRACT-ONE-CAR-RECORD.
+           PERFORM 304-WRITE-DMV-CSV-RECORD.
+           PERFORM 305-READ-CAR-RECORD.
+
+       203-CLOSE-EXTRACT-FILES.
+           CLOSE CAR-FILE-IN DMV-EXTRACT-FILE.
+
+       301-OPEN-EXTRACT-FILES.
+           OPEN INPUT  CAR-FILE-IN.
+           OPEN OUTPUT DMV-EXTRACT-FILE.
+
+       304-WRITE-DMV-CSV-RECORD.
+           MOVE SPACES TO DMV-EXTRACT-RECORD.
+           MOVE TOWING-CAPACITY TO WS-TOWING-CAPACITY-EDIT.
+           STRING
+               FUNCTION TRIM(OWNER-NAME)   DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               FUNCTION TRIM(CAR-MODEL)    DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TOWING-CAPACITY-EDIT)
+                                           DELIMITED BY SIZE
+               ","                         DELIMITED BY SIZE
+               DMV-REG-CLASS-CODE          DELIMITED BY SIZE
+               INTO DMV-EXTRACT-RECORD
+           END-STRING.
+           WRITE DMV-EXTRACT-RECORD.
+
+       305-READ-CAR-RECORD.
+           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLG.
+
+       END PROGRAM LAB3EXP.
