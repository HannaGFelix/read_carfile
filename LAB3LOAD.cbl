@@ -0,0 +1,109 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:August 08, 2023
+      * Purpose: One-time/refresh load of CARMAST.DAT (the indexed car
+      *          master LAB3MNT maintains) from CARFILE.TXT. Without
+      *          this, CARMAST.DAT starts out empty and every car has
+      *          to be re-keyed by hand through LAB3MNT's Add function
+      *          before Change/Delete/Inquire/Lookup can find anything.
+      *          Run once to seed CARMAST.DAT, or again any time
+      *          CARFILE.TXT picks up new models from some other
+      *          source - records already on CARMAST.DAT are left
+      *          alone and reported as skipped rather than overlaid.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-08-08  HF  Initial version.
+      *   2023-08-08  HF  CAR-MASTER-FILE was ACCESS MODE SEQUENTIAL,
+      *                   which per the standard WRITE rule for
+      *                   indexed files raises INVALID KEY on ANY
+      *                   out-of-ascending-key-sequence write, not just
+      *                   a true duplicate - since CARFILE.TXT is not
+      *                   guaranteed sorted by CAR-MODEL, that bucketed
+      *                   nearly every record as "already on file" even
+      *                   against an empty CARMAST.DAT. Changed to
+      *                   ACCESS MODE DYNAMIC (same as LAB3MNT) so
+      *                   WRITE is a true random insert.
+      *   2023-08-09  HF  Dropped WS-FILE-STATUS and its 88-levels -
+      *                   WRITE already branches on INVALID KEY/NOT
+      *                   INVALID KEY, so FILE STATUS was never tested.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAR-MASTER-FILE
+               ASSIGN TO "..\CARMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAR-MODEL IN CAR-MASTER-RECORD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-IN==.
+
+       FD CAR-MASTER-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==CAR-MASTER-RECORD==.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLG                  PIC X VALUE "N".
+
+       01  LOAD-COUNTS.
+           05 WS-LOADED-COUNT          PIC 9(7) VALUE ZERO.
+           05 WS-SKIPPED-COUNT         PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-LOAD-CAR-MASTER.
+           PERFORM 201-INITIALIZE-LOAD.
+           PERFORM 202-LOAD-ONE-CAR-RECORD UNTIL EOF-FLG EQUALS "Y".
+           PERFORM 203-CLOSE-LOAD-FILES.
+           PERFORM 204-DISPLAY-LOAD-SUMMARY.
+           STOP RUN.
+
+       201-INITIALIZE-LOAD.
+           OPEN INPUT CAR-FILE-IN.
+           OPEN I-O   CAR-MASTER-FILE.
+           PERFORM 305-READ-CAR-RECORD.
+
+       202-LOAD-ONE-CAR-RECORD.
+           PERFORM 300-WRITE-MASTER-RECORD.
+           PERFORM 305-READ-CAR-RECORD.
+
+       203-CLOSE-LOAD-FILES.
+           CLOSE CAR-FILE-IN CAR-MASTER-FILE.
+
+       204-DISPLAY-LOAD-SUMMARY.
+           DISPLAY "CAR MODELS LOADED : " WS-LOADED-COUNT.
+           DISPLAY "CAR MODELS SKIPPED: " WS-SKIPPED-COUNT
+               " (ALREADY ON CARMAST.DAT)".
+
+       300-WRITE-MASTER-RECORD.
+           MOVE CAR-MODEL IN CAR-RECORD-IN
+               TO CAR-MODEL IN CAR-MASTER-RECORD.
+           MOVE ENGINE IN CAR-RECORD-IN
+               TO ENGINE IN CAR-MASTER-RECORD.
+           MOVE TOWING-CAPACITY IN CAR-RECORD-IN
+               TO TOWING-CAPACITY IN CAR-MASTER-RECORD.
+           MOVE OWNER-NAME IN CAR-RECORD-IN
+               TO OWNER-NAME IN CAR-MASTER-RECORD.
+           WRITE CAR-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-SKIPPED-COUNT
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-WRITE.
+
+       305-READ-CAR-RECORD.
+           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLG.
+
+       END PROGRAM LAB3LOAD.
