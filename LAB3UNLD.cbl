@@ -0,0 +1,142 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:August 08, 2023
+      * Purpose: Unloads CARMAST.DAT (the indexed car master LAB3MNT
+      *          maintains) back out to CARFILE.TXT, in CAR-MODEL
+      *          sequence, so Add/Change/Delete work done through
+      *          LAB3MNT reaches the batch-read programs (LAB3, LAB3VAL,
+      *          LAB3EXP, LAB3STA, LAB3XRF) that still read CARFILE.TXT
+      *          directly. Run after a maintenance session and before
+      *          the nightly batch chain picks the car file back up.
+      *          CARFILE.TXT is completely replaced by this run - it is
+      *          not merged - since CARMAST.DAT is the maintainable
+      *          master and CARFILE.TXT is only ever the batch feed.
+      *          The unload is staged through a work file (CARFILE.NEW)
+      *          first; CARFILE.TXT itself is only opened OUTPUT (and so
+      *          only truncated) once the staged count clears a minimum
+      *          sanity threshold, so a CARMAST.DAT that is empty or
+      *          barely seeded cannot silently wipe out a good
+      *          CARFILE.TXT.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-08-08  HF  Initial version.
+      *   2023-08-09  HF  Staged the unload through CARFILE.NEW instead
+      *                   of writing straight into CARFILE.TXT, and
+      *                   added a minimum-count sanity check before
+      *                   promoting the work file over CARFILE.TXT - a
+      *                   never-seeded or barely-populated CARMAST.DAT
+      *                   was otherwise able to truncate a good
+      *                   CARFILE.TXT down to almost nothing. Dropped
+      *                   WS-FILE-STATUS - never tested anywhere, all
+      *                   I/O outcomes are already handled through
+      *                   AT END/INVALID KEY.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3UNLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-MASTER-FILE
+               ASSIGN TO "..\CARMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CAR-MODEL IN CAR-MASTER-RECORD.
+           SELECT CAR-FILE-WORK
+               ASSIGN TO "..\CARFILE.NEW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CAR-FILE-OUT
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-MASTER-FILE.
+           COPY CARREC REPLACING ==:REC-NAME:== BY
+               ==CAR-MASTER-RECORD==.
+
+       FD CAR-FILE-WORK.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-WORK==.
+
+       FD CAR-FILE-OUT.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-OUT==.
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLG                  PIC X VALUE "N".
+
+       01  UNLOAD-COUNTS.
+           05 WS-UNLOADED-COUNT        PIC 9(7) VALUE ZERO.
+           05 WS-MINIMUM-UNLOAD-COUNT  PIC 9(7) VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-UNLOAD-CAR-MASTER.
+           PERFORM 201-INITIALIZE-UNLOAD.
+           PERFORM 202-UNLOAD-ONE-CAR-RECORD UNTIL EOF-FLG EQUALS "Y".
+           PERFORM 203-CLOSE-UNLOAD-FILES.
+           PERFORM 205-PROMOTE-OR-REJECT-UNLOAD.
+           PERFORM 204-DISPLAY-UNLOAD-SUMMARY.
+           STOP RUN.
+
+       201-INITIALIZE-UNLOAD.
+           OPEN INPUT  CAR-MASTER-FILE.
+           OPEN OUTPUT CAR-FILE-WORK.
+           PERFORM 305-READ-MASTER-RECORD.
+
+       202-UNLOAD-ONE-CAR-RECORD.
+           PERFORM 300-WRITE-CAR-RECORD.
+           PERFORM 305-READ-MASTER-RECORD.
+
+       203-CLOSE-UNLOAD-FILES.
+           CLOSE CAR-MASTER-FILE CAR-FILE-WORK.
+
+       204-DISPLAY-UNLOAD-SUMMARY.
+           DISPLAY "CAR MODELS UNLOADED FROM CARMAST.DAT: "
+               WS-UNLOADED-COUNT.
+
+       205-PROMOTE-OR-REJECT-UNLOAD.
+           IF WS-UNLOADED-COUNT < WS-MINIMUM-UNLOAD-COUNT
+               DISPLAY "LAB3UNLD: ONLY " WS-UNLOADED-COUNT
+                   " CAR MODEL(S) ON CARMAST.DAT - BELOW THE MINIMUM "
+                   "UNLOAD THRESHOLD - CARFILE.TXT LEFT UNCHANGED"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               PERFORM 206-PROMOTE-WORK-FILE
+           END-IF.
+
+       206-PROMOTE-WORK-FILE.
+           MOVE "N" TO EOF-FLG.
+           OPEN INPUT  CAR-FILE-WORK.
+           OPEN OUTPUT CAR-FILE-OUT.
+           PERFORM 310-READ-WORK-RECORD.
+           PERFORM 207-COPY-ONE-WORK-RECORD UNTIL EOF-FLG EQUALS "Y".
+           CLOSE CAR-FILE-WORK CAR-FILE-OUT.
+
+       207-COPY-ONE-WORK-RECORD.
+           MOVE CAR-RECORD-WORK TO CAR-RECORD-OUT.
+           WRITE CAR-RECORD-OUT.
+           PERFORM 310-READ-WORK-RECORD.
+
+       300-WRITE-CAR-RECORD.
+           MOVE CAR-MODEL IN CAR-MASTER-RECORD
+               TO CAR-MODEL IN CAR-RECORD-WORK.
+           MOVE ENGINE IN CAR-MASTER-RECORD
+               TO ENGINE IN CAR-RECORD-WORK.
+           MOVE TOWING-CAPACITY IN CAR-MASTER-RECORD
+               TO TOWING-CAPACITY IN CAR-RECORD-WORK.
+           MOVE OWNER-NAME IN CAR-MASTER-RECORD
+               TO OWNER-NAME IN CAR-RECORD-WORK.
+           WRITE CAR-RECORD-WORK.
+           ADD 1 TO WS-UNLOADED-COUNT.
+
+       305-READ-MASTER-RECORD.
+           READ CAR-MASTER-FILE NEXT RECORD AT END
+               MOVE "Y" TO EOF-FLG.
+
+       310-READ-WORK-RECORD.
+           READ CAR-FILE-WORK AT END MOVE "Y" TO EOF-FLG.
+
+       END PROGRAM LAB3UNLD.
