@@ -0,0 +1,290 @@
+      ******************************************************************
+      * Author:Hanna Felix
+      * Date:July 26, 2023
+      * Purpose: Read CAR-FILE-IN once and print a fleet statistics
+      *          summary - a count per distinct ENGINE value, a count
+      *          per TOWING-CAPACITY band (under 5,000 / 5,000-10,000 /
+      *          over 10,000), and fleet-wide average, minimum, and
+      *          maximum TOWING-CAPACITY - so planning meetings have
+      *          real numbers instead of eyeballing the raw listing.
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * Modification History:
+      *   2023-07-26  HF  Initial version.
+      *   2023-08-08  HF  ENGINE-ENTRY OCCURS 1 TO 50 had no bound
+      *                   check before growing past a 50th distinct
+      *                   engine type. Added a guard so a 51st type
+      *                   falls into a WS-ENGINE-OTHER-COUNT bucket
+      *                   (printed as its own summary line) instead of
+      *                   subscripting past the table.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB3STA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATS-LISTING
+               ASSIGN TO "..\CARSTATS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+           COPY CARREC REPLACING ==:REC-NAME:== BY ==CAR-RECORD-IN==.
+
+       FD STATS-LISTING.
+       01 STATS-RECORD-OUT             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CONTROL-FIELDS.
+           05 EOF-FLG                  PIC X VALUE "N".
+           05 WS-ENGINE-FOUND-SW       PIC X VALUE "N".
+               88 ENGINE-FOUND         VALUE "Y".
+
+       01  ENGINE-TABLE.
+           05 WS-ENGINE-COUNT          PIC 9(4) VALUE ZERO.
+           05 WS-ENGINE-OTHER-COUNT    PIC 9(7) VALUE ZERO.
+           05 ENGINE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-ENGINE-COUNT
+                   INDEXED BY ENGINE-IDX.
+               10 ENGINE-TYPE          PIC X(25).
+               10 ENGINE-CAR-COUNT     PIC 9(7).
+
+       01  TOWING-BAND-COUNTS.
+           05 WS-BAND-UNDER-5000       PIC 9(7) VALUE ZERO.
+           05 WS-BAND-5000-TO-10000    PIC 9(7) VALUE ZERO.
+           05 WS-BAND-OVER-10000       PIC 9(7) VALUE ZERO.
+
+       01  FLEET-STATS.
+           05 WS-TOTAL-VEHICLES        PIC 9(7)  VALUE ZERO.
+           05 WS-SUM-TOWING-CAPACITY   PIC 9(10) VALUE ZERO.
+           05 WS-MIN-TOWING-CAPACITY   PIC 9(8)  VALUE 99999999.
+           05 WS-MAX-TOWING-CAPACITY   PIC 9(8)  VALUE ZERO.
+           05 WS-AVG-TOWING-CAPACITY   PIC 9(8)V99 VALUE ZERO.
+
+       01  WS-TITLE-LINE.
+           05 FILLER                   PIC X(15) VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE
+                  "FLEET STATISTICS SUMMARY".
+
+       01  WS-ENGINE-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(50) VALUE
+                  "VEHICLE COUNT BY ENGINE TYPE".
+
+       01  WS-ENGINE-COL-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE "ENGINE".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE "COUNT".
+
+       01  WS-ENGINE-DETAIL-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 WS-ENGINE-DET-TYPE        PIC X(25).
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-ENGINE-DET-COUNT       PIC ZZZ,ZZ9.
+
+       01  WS-ENGINE-OTHER-LINE.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE
+                  "OTHER ENGINE TYPES (>50)".
+           05 FILLER                   PIC X(3)  VALUE SPACES.
+           05 WS-ENGINE-OTHER-OUT       PIC ZZZ,ZZ9.
+
+       01  WS-BAND-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(50) VALUE
+                  "VEHICLE COUNT BY TOWING CAPACITY BAND".
+
+       01  WS-BAND-LINE-1.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE
+                  "UNDER 5,000 LBS".
+           05 WS-BAND-1-COUNT           PIC ZZZ,ZZ9.
+
+       01  WS-BAND-LINE-2.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE
+                  "5,000 TO 10,000 LBS".
+           05 WS-BAND-2-COUNT           PIC ZZZ,ZZ9.
+
+       01  WS-BAND-LINE-3.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(25) VALUE
+                  "OVER 10,000 LBS".
+           05 WS-BAND-3-COUNT           PIC ZZZ,ZZ9.
+
+       01  WS-FLEET-TOTALS-HDR.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(50) VALUE
+                  "FLEET-WIDE TOWING CAPACITY".
+
+       01  WS-FLEET-TOTALS-LINE-1.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(20) VALUE
+                  "TOTAL VEHICLES:".
+           05 WS-TOT-VEHICLES-OUT       PIC ZZZ,ZZ9.
+
+       01  WS-FLEET-TOTALS-LINE-2.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(20) VALUE
+                  "AVERAGE CAPACITY:".
+           05 WS-AVG-TOWING-OUT         PIC ZZZ,ZZ9.99.
+
+       01  WS-FLEET-TOTALS-LINE-3.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(20) VALUE
+                  "MINIMUM CAPACITY:".
+           05 WS-MIN-TOWING-OUT         PIC ZZZ,ZZ9.
+
+       01  WS-FLEET-TOTALS-LINE-4.
+           05 FILLER                   PIC X(2)  VALUE SPACES.
+           05 FILLER                   PIC X(20) VALUE
+                  "MAXIMUM CAPACITY:".
+           05 WS-MAX-TOWING-OUT         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       100-PROCEDURE-FLEET-STATISTICS.
+           PERFORM 201-INITIALIZE-STATISTICS.
+           PERFORM 202-ACCUMULATE-ONE-CAR-RECORD
+               UNTIL EOF-FLG EQUALS "Y".
+           PERFORM 500-WRITE-STATISTICS-REPORT.
+           PERFORM 203-TERMINATE-STATISTICS.
+           STOP RUN.
+
+       201-INITIALIZE-STATISTICS.
+           PERFORM 301-OPEN-STATISTICS-FILES.
+           PERFORM 305-READ-CAR-RECORD.
+
+       202-ACCUMULATE-ONE-CAR-RECORD.
+           PERFORM 410-CLASSIFY-ENGINE.
+           PERFORM 420-CLASSIFY-TOWING-BAND.
+           PERFORM 430-ACCUMULATE-FLEET-TOTALS.
+           PERFORM 305-READ-CAR-RECORD.
+
+       203-TERMINATE-STATISTICS.
+           PERFORM 302-CLOSE-STATISTICS-FILES.
+
+       301-OPEN-STATISTICS-FILES.
+           OPEN INPUT  CAR-FILE-IN.
+           OPEN OUTPUT STATS-LISTING.
+
+       302-CLOSE-STATISTICS-FILES.
+           CLOSE CAR-FILE-IN STATS-LISTING.
+
+       305-READ-CAR-RECORD.
+           READ CAR-FILE-IN AT END MOVE "Y" TO EOF-FLG.
+
+       410-CLASSIFY-ENGINE.
+           MOVE "N" TO WS-ENGINE-FOUND-SW.
+           SET ENGINE-IDX TO 1.
+           IF WS-ENGINE-COUNT > ZERO
+               SEARCH ENGINE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN ENGINE-TYPE(ENGINE-IDX) EQUALS ENGINE
+                       MOVE "Y" TO WS-ENGINE-FOUND-SW
+                       ADD 1 TO ENGINE-CAR-COUNT(ENGINE-IDX)
+               END-SEARCH
+           END-IF.
+           IF NOT ENGINE-FOUND
+               IF WS-ENGINE-COUNT < 50
+                   ADD 1 TO WS-ENGINE-COUNT
+                   SET ENGINE-IDX TO WS-ENGINE-COUNT
+                   MOVE ENGINE TO ENGINE-TYPE(ENGINE-IDX)
+                   MOVE 1 TO ENGINE-CAR-COUNT(ENGINE-IDX)
+               ELSE
+                   ADD 1 TO WS-ENGINE-OTHER-COUNT
+               END-IF
+           END-IF.
+
+       420-CLASSIFY-TOWING-BAND.
+           IF TOWING-CAPACITY < 5000
+               ADD 1 TO WS-BAND-UNDER-5000
+           ELSE
+               IF TOWING-CAPACITY NOT GREATER THAN 10000
+                   ADD 1 TO WS-BAND-5000-TO-10000
+               ELSE
+                   ADD 1 TO WS-BAND-OVER-10000
+               END-IF
+           END-IF.
+
+       430-ACCUMULATE-FLEET-TOTALS.
+           ADD 1 TO WS-TOTAL-VEHICLES.
+           ADD TOWING-CAPACITY TO WS-SUM-TOWING-CAPACITY.
+           IF TOWING-CAPACITY > WS-MAX-TOWING-CAPACITY
+               MOVE TOWING-CAPACITY TO WS-MAX-TOWING-CAPACITY
+           END-IF.
+           IF TOWING-CAPACITY < WS-MIN-TOWING-CAPACITY
+               MOVE TOWING-CAPACITY TO WS-MIN-TOWING-CAPACITY
+           END-IF.
+
+       500-WRITE-STATISTICS-REPORT.
+           WRITE STATS-RECORD-OUT FROM WS-TITLE-LINE.
+           PERFORM 510-WRITE-ENGINE-SECTION.
+           PERFORM 520-WRITE-TOWING-BAND-SECTION.
+           PERFORM 530-WRITE-FLEET-TOTALS-SECTION.
+
+       510-WRITE-ENGINE-SECTION.
+           WRITE STATS-RECORD-OUT FROM WS-ENGINE-HDR
+               AFTER ADVANCING 2.
+           WRITE STATS-RECORD-OUT FROM WS-ENGINE-COL-HDR
+               AFTER ADVANCING 1.
+           IF WS-ENGINE-COUNT > ZERO
+               SET ENGINE-IDX TO 1
+               PERFORM 511-WRITE-ONE-ENGINE-LINE
+                   VARYING ENGINE-IDX FROM 1 BY 1
+                   UNTIL ENGINE-IDX > WS-ENGINE-COUNT
+           END-IF.
+           IF WS-ENGINE-OTHER-COUNT > ZERO
+               MOVE WS-ENGINE-OTHER-COUNT TO WS-ENGINE-OTHER-OUT
+               WRITE STATS-RECORD-OUT FROM WS-ENGINE-OTHER-LINE
+                   AFTER ADVANCING 1
+           END-IF.
+
+       511-WRITE-ONE-ENGINE-LINE.
+           MOVE ENGINE-TYPE(ENGINE-IDX)      TO WS-ENGINE-DET-TYPE.
+           MOVE ENGINE-CAR-COUNT(ENGINE-IDX) TO WS-ENGINE-DET-COUNT.
+           WRITE STATS-RECORD-OUT FROM WS-ENGINE-DETAIL-LINE
+               AFTER ADVANCING 1.
+
+       520-WRITE-TOWING-BAND-SECTION.
+           WRITE STATS-RECORD-OUT FROM WS-BAND-HDR
+               AFTER ADVANCING 2.
+           MOVE WS-BAND-UNDER-5000    TO WS-BAND-1-COUNT.
+           WRITE STATS-RECORD-OUT FROM WS-BAND-LINE-1
+               AFTER ADVANCING 1.
+           MOVE WS-BAND-5000-TO-10000 TO WS-BAND-2-COUNT.
+           WRITE STATS-RECORD-OUT FROM WS-BAND-LINE-2
+               AFTER ADVANCING 1.
+           MOVE WS-BAND-OVER-10000    TO WS-BAND-3-COUNT.
+           WRITE STATS-RECORD-OUT FROM WS-BAND-LINE-3
+               AFTER ADVANCING 1.
+
+       530-WRITE-FLEET-TOTALS-SECTION.
+           IF WS-TOTAL-VEHICLES > ZERO
+               DIVIDE WS-SUM-TOWING-CAPACITY BY WS-TOTAL-VEHICLES
+                   GIVING WS-AVG-TOWING-CAPACITY ROUNDED
+           END-IF.
+           WRITE STATS-RECORD-OUT FROM WS-FLEET-TOTALS-HDR
+               AFTER ADVANCING 2.
+           MOVE WS-TOTAL-VEHICLES      TO WS-TOT-VEHICLES-OUT.
+           WRITE STATS-RECORD-OUT FROM WS-FLEET-TOTALS-LINE-1
+               AFTER ADVANCING 1.
+           MOVE WS-AVG-TOWING-CAPACITY TO WS-AVG-TOWING-OUT.
+           WRITE STATS-RECORD-OUT FROM WS-FLEET-TOTALS-LINE-2
+               AFTER ADVANCING 1.
+           MOVE WS-MIN-TOWING-CAPACITY TO WS-MIN-TOWING-OUT.
+           WRITE STATS-RECORD-OUT FROM WS-FLEET-TOTALS-LINE-3
+               AFTER ADVANCING 1.
+           MOVE WS-MAX-TOWING-CAPACITY TO WS-MAX-TOWING-OUT.
+           WRITE STATS-RECORD-OUT FROM WS-FLEET-TOTALS-LINE-4
+               AFTER ADVANCING 1.
+
+       END PROGRAM LAB3STA.
